@@ -7,9 +7,99 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MEDIA.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS ALUNO-ID
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-STUDENT-STATUS.
+           SELECT PESOS-FILE ASSIGN TO "PESOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PESOS-STATUS.
+           SELECT ATUALIZACOES-FILE ASSIGN TO "ATUALIZACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATUALIZACOES-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "RESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-FILE ASSIGN TO "SORTED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.DAT".
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTMEDIA-FILE ASSIGN TO "HISTMEDIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTMEDIA-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
+       FD  STUDENT-FILE.
+       01  ALUNO-REG.
+           05 ALUNO-ID           PIC X(05).
+           05 ALUNO-NOTA1        PIC 9(3)V99.
+           05 ALUNO-NOTA2        PIC 9(3)V99.
+           05 ALUNO-NOTA3        PIC 9(3)V99.
+           05 ALUNO-NOTA4        PIC 9(3)V99.
+           05 ALUNO-ENDERECO.
+               10 ALUNO-CEP      PIC X(09).
+               10 ALUNO-RUA      PIC X(15).
+               10 ALUNO-CIDADE   PIC X(15).
+               10 ALUNO-PAIS     PIC X(20).
+           05 ALUNO-DATA-NASC.
+               10 ALUNO-DIA      PIC 9(02).
+               10 ALUNO-MES      PIC 9(02).
+               10 ALUNO-ANO      PIC 9(04).
+
+       FD  PESOS-FILE.
+       01  PESOS-REG.
+           05 PESO-REG-1         PIC 9V99.
+           05 PESO-REG-2         PIC 9V99.
+           05 PESO-REG-3         PIC 9V99.
+           05 PESO-REG-4         PIC 9V99.
+           05 NOTA-MINIMA-REG    PIC 9(3)V99.
+
+       FD  ATUALIZACOES-FILE.
+       01  ATUAL-REG.
+           05 ATUAL-ALUNO-ID     PIC X(05).
+           05 ATUAL-NOTA1        PIC 9(3)V99.
+           05 ATUAL-NOTA2        PIC 9(3)V99.
+           05 ATUAL-NOTA3        PIC 9(3)V99.
+           05 ATUAL-NOTA4        PIC 9(3)V99.
+
+       FD  RESULT-FILE.
+       01  RESULT-REG.
+           05 RESULT-MEDIA        PIC 9(3)V99.
+           05 RESULT-ALUNO-ID     PIC X(05).
+
+       FD  SORTED-FILE.
+       01  SORTED-REG.
+           05 SORTED-MEDIA        PIC 9(3)V99.
+           05 SORTED-ALUNO-ID     PIC X(05).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-REG.
+           05 SORT-MEDIA          PIC 9(3)V99.
+           05 SORT-ALUNO-ID       PIC X(05).
+
+       FD  ROSTER-FILE.
+       01  LINHA-ROSTER           PIC X(80).
+
+       FD  HISTMEDIA-FILE.
+       01  HISTMEDIA-REG.
+           05 HISTMEDIA-ALUNO-ID    PIC X(05).
+           05 HISTMEDIA-TERMO       PIC X(06).
+           05 HISTMEDIA-MEDIA       PIC 9(3)V99.
+           05 HISTMEDIA-RESULTADO   PIC X(09).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
 
        WORKING-STORAGE SECTION.
        01 MEDIA    PIC ZZ9,99.
@@ -33,23 +123,266 @@
            02 MES    PIC 99.
            02 ANO    PIC 9999.
 
+       01 WS-EOF-ALUNOS       PIC X           VALUE 'N'.
+           88 FIM-ALUNOS                      VALUE 'S'.
+       01 WS-ALUNO-ID          PIC X(05).
+       01 WS-PESOS-STATUS      PIC X(02).
+       01 WS-ATUALIZACOES-STATUS PIC X(02).
+       01 WS-EOF-ATUALIZACOES  PIC X           VALUE 'N'.
+           88 FIM-ATUALIZACOES                 VALUE 'S'.
+       01 WS-QTD-ATUALIZACOES  PIC 9(05)       VALUE 0.
+       01 WS-PESO1             PIC 9V99        VALUE 1.
+       01 WS-PESO2             PIC 9V99        VALUE 1.
+       01 WS-PESO3             PIC 9V99        VALUE 1.
+       01 WS-PESO4             PIC 9V99        VALUE 1.
+       01 WS-SOMA-PESOS        PIC 9V99.
+       01 WS-NOTA-MINIMA       PIC 9(3)V99     VALUE 6.
+       01 WS-RESULTADO         PIC X(09).
+       01 WS-MEDIA-CALC        PIC 9(3)V99.
+       01 WS-QTD-ALUNOS        PIC 9(05)       VALUE 0.
+       01 WS-SOMA-MEDIAS       PIC 9(07)V99    VALUE 0.
+       01 WS-MEDIA-MIN         PIC 9(3)V99.
+       01 WS-MEDIA-MAX         PIC 9(3)V99.
+       01 WS-MEDIA-TURMA       PIC 9(3)V99.
+       01 WS-EOF-SORTED        PIC X           VALUE 'N'.
+       01 WS-HISTMEDIA-STATUS  PIC X(02).
+       01 WS-DATA-EXECUCAO     PIC 9(08).
+       01 WS-DATA-EXECUCAO-R  REDEFINES WS-DATA-EXECUCAO.
+           05 WS-ANO-ATUAL      PIC 9(04).
+           05 WS-MES-ATUAL      PIC 9(02).
+           05 WS-DIA-ATUAL      PIC 9(02).
+       01 WS-TERMO              PIC X(06).
+       01 WS-STUDENT-STATUS     PIC X(02).
+       01 WS-AUDIT-STATUS       PIC X(02).
+       01 WS-HORA-EXECUCAO      PIC 9(08).
+       01 WS-COD-RETORNO        PIC X(02)       VALUE "00".
+
+       01 WS-CABECALHO-ROSTER.
+           05 FILLER   PIC X(37)
+              VALUE "RELATORIO DE TURMA - MEDIAS DESC".
+
+       01 WS-LINHA-ROSTER-DET.
+           05 FILLER               PIC X(08) VALUE "ALUNO: ".
+           05 WS-ROS-ALUNO-ID      PIC X(05).
+           05 FILLER               PIC X(10) VALUE SPACES.
+           05 FILLER               PIC X(08) VALUE "MEDIA: ".
+           05 WS-ROS-MEDIA         PIC ZZ9,99.
+           05 FILLER                PIC X(45) VALUE SPACES.
+
+       01 WS-LINHA-ROSTER-STATS.
+           05 FILLER               PIC X(14) VALUE "MEDIA TURMA: ".
+           05 WS-ROS-MEDIA-TURMA   PIC ZZ9,99.
+           05 FILLER               PIC X(07) VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE "MINIMA: ".
+           05 WS-ROS-MEDIA-MIN     PIC ZZ9,99.
+           05 FILLER               PIC X(07) VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE "MAXIMA: ".
+           05 WS-ROS-MEDIA-MAX     PIC ZZ9,99.
+           05 FILLER                PIC X(06) VALUE SPACES.
 
        PROCEDURE DIVISION.
            MAIN-PROCEDURE.
+           PERFORM INICIALIZACAO
+           IF WS-COD-RETORNO = "00"
+               PERFORM PROCESSA-ALUNOS UNTIL FIM-ALUNOS
+               PERFORM GERA-RELATORIO-TURMA
+           END-IF
+           PERFORM FINALIZACAO
+           GOBACK.
 
-           MOVE 5.5 TO NOTA1
-           MOVE 6.5 TO NOTA2
-           MOVE 7.0 TO NOTA3
-           MOVE 8.5 TO NOTA4
+       INICIALIZACAO.
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-EXECUCAO FROM TIME
+           OPEN I-O STUDENT-FILE
+           IF WS-STUDENT-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR ALUNOS.DAT - STATUS: "
+                   WS-STUDENT-STATUS
+               MOVE "12" TO WS-COD-RETORNO
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               PERFORM ATUALIZA-NOTAS
+               CLOSE STUDENT-FILE
+               OPEN INPUT STUDENT-FILE
+               OPEN OUTPUT RESULT-FILE
+               PERFORM CARREGA-PESOS
+               COMPUTE WS-SOMA-PESOS = WS-PESO1 + WS-PESO2 + WS-PESO3
+                   + WS-PESO4
+               END-COMPUTE
+               IF WS-MES-ATUAL <= 06
+                   STRING WS-ANO-ATUAL "." "1" DELIMITED BY SIZE
+                       INTO WS-TERMO
+               ELSE
+                   STRING WS-ANO-ATUAL "." "2" DELIMITED BY SIZE
+                       INTO WS-TERMO
+               END-IF
+               OPEN EXTEND HISTMEDIA-FILE
+               IF WS-HISTMEDIA-STATUS = "35"
+                   OPEN OUTPUT HISTMEDIA-FILE
+               END-IF
+               PERFORM LER-ALUNO
+           END-IF.
 
+       ATUALIZA-NOTAS.
+           OPEN INPUT ATUALIZACOES-FILE
+           IF WS-ATUALIZACOES-STATUS = "00"
+               PERFORM LER-ATUALIZACAO
+               PERFORM APLICA-ATUALIZACAO UNTIL FIM-ATUALIZACOES
+               CLOSE ATUALIZACOES-FILE
+           END-IF.
+
+       LER-ATUALIZACAO.
+           READ ATUALIZACOES-FILE
+               AT END
+                   MOVE 'S' TO WS-EOF-ATUALIZACOES
+           END-READ.
+
+       APLICA-ATUALIZACAO.
+           MOVE ATUAL-ALUNO-ID TO ALUNO-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "ERRO: ALUNO NAO ENCONTRADO - ID "
+                       ATUAL-ALUNO-ID
+               NOT INVALID KEY
+                   MOVE ATUAL-NOTA1 TO ALUNO-NOTA1
+                   MOVE ATUAL-NOTA2 TO ALUNO-NOTA2
+                   MOVE ATUAL-NOTA3 TO ALUNO-NOTA3
+                   MOVE ATUAL-NOTA4 TO ALUNO-NOTA4
+                   REWRITE ALUNO-REG
+                       INVALID KEY
+                           DISPLAY "ERRO AO ATUALIZAR ALUNO-ID "
+                               ATUAL-ALUNO-ID
+                       NOT INVALID KEY
+                           ADD 1 TO WS-QTD-ATUALIZACOES
+                   END-REWRITE
+           END-READ
+           PERFORM LER-ATUALIZACAO.
+
+       CARREGA-PESOS.
+           OPEN INPUT PESOS-FILE
+           IF WS-PESOS-STATUS = "00"
+               READ PESOS-FILE
+                   NOT AT END
+                       MOVE PESO-REG-1 TO WS-PESO1
+                       MOVE PESO-REG-2 TO WS-PESO2
+                       MOVE PESO-REG-3 TO WS-PESO3
+                       MOVE PESO-REG-4 TO WS-PESO4
+                       MOVE NOTA-MINIMA-REG TO WS-NOTA-MINIMA
+               END-READ
+               CLOSE PESOS-FILE
+           END-IF.
+
+       LER-ALUNO.
+           READ STUDENT-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-EOF-ALUNOS
+               NOT AT END
+                   MOVE ALUNO-ID TO WS-ALUNO-ID
+                   MOVE ALUNO-NOTA1 TO NOTA1
+                   MOVE ALUNO-NOTA2 TO NOTA2
+                   MOVE ALUNO-NOTA3 TO NOTA3
+                   MOVE ALUNO-NOTA4 TO NOTA4
+                   MOVE ALUNO-ENDERECO TO ENDERECO
+                   MOVE ALUNO-DATA-NASC TO DATA-NASC
+           END-READ.
+
+       PROCESSA-ALUNOS.
            COMPUTE
-               MEDIA=(NOTA1 + NOTA2 + NOTA3 + NOTA4) / 4
+               WS-MEDIA-CALC = (NOTA1 * WS-PESO1 + NOTA2 * WS-PESO2
+                      + NOTA3 * WS-PESO3 + NOTA4 * WS-PESO4)
+                      / WS-SOMA-PESOS
            END-COMPUTE
+           MOVE WS-MEDIA-CALC TO MEDIA
+           IF WS-MEDIA-CALC >= WS-NOTA-MINIMA
+               MOVE "APROVADO" TO WS-RESULTADO
+           ELSE
+               MOVE "REPROVADO" TO WS-RESULTADO
+           END-IF
 
            DISPLAY '------------------------------'
+           DISPLAY 'ALUNO: ' WS-ALUNO-ID
            DISPLAY 'A MEDIA EH: ' MEDIA
+           DISPLAY 'RESULTADO: ' WS-RESULTADO
            DISPLAY '------------------------------'
-           DISPLAY "SOMATORIA DAS NOTAS SEMESTRAIS"
-           DISPLAY '------------------------------'
-            STOP RUN.
+           PERFORM ACUMULA-ESTATISTICAS
+           MOVE WS-MEDIA-CALC TO RESULT-MEDIA
+           MOVE WS-ALUNO-ID TO RESULT-ALUNO-ID
+           WRITE RESULT-REG
+           PERFORM GRAVA-HISTMEDIA
+           PERFORM LER-ALUNO.
+
+       GRAVA-HISTMEDIA.
+           MOVE WS-ALUNO-ID TO HISTMEDIA-ALUNO-ID
+           MOVE WS-TERMO TO HISTMEDIA-TERMO
+           MOVE WS-MEDIA-CALC TO HISTMEDIA-MEDIA
+           MOVE WS-RESULTADO TO HISTMEDIA-RESULTADO
+           WRITE HISTMEDIA-REG.
+
+       ACUMULA-ESTATISTICAS.
+           ADD 1 TO WS-QTD-ALUNOS
+           ADD WS-MEDIA-CALC TO WS-SOMA-MEDIAS
+           IF WS-QTD-ALUNOS = 1
+               MOVE WS-MEDIA-CALC TO WS-MEDIA-MIN
+               MOVE WS-MEDIA-CALC TO WS-MEDIA-MAX
+           ELSE
+               IF WS-MEDIA-CALC < WS-MEDIA-MIN
+                   MOVE WS-MEDIA-CALC TO WS-MEDIA-MIN
+               END-IF
+               IF WS-MEDIA-CALC > WS-MEDIA-MAX
+                   MOVE WS-MEDIA-CALC TO WS-MEDIA-MAX
+               END-IF
+           END-IF.
+
+       GERA-RELATORIO-TURMA.
+           CLOSE RESULT-FILE
+           SORT SORT-WORK-FILE ON DESCENDING KEY SORT-MEDIA
+               USING RESULT-FILE
+               GIVING SORTED-FILE
+           OPEN INPUT SORTED-FILE
+           OPEN OUTPUT ROSTER-FILE
+           WRITE LINHA-ROSTER FROM WS-CABECALHO-ROSTER
+           PERFORM LISTA-TURMA-ORDENADA UNTIL WS-EOF-SORTED = 'S'
+           IF WS-QTD-ALUNOS > 0
+               COMPUTE WS-MEDIA-TURMA = WS-SOMA-MEDIAS / WS-QTD-ALUNOS
+               MOVE WS-MEDIA-TURMA TO WS-ROS-MEDIA-TURMA
+               MOVE WS-MEDIA-MIN TO WS-ROS-MEDIA-MIN
+               MOVE WS-MEDIA-MAX TO WS-ROS-MEDIA-MAX
+               WRITE LINHA-ROSTER FROM WS-LINHA-ROSTER-STATS
+           END-IF
+           CLOSE SORTED-FILE
+           CLOSE ROSTER-FILE.
+
+       LISTA-TURMA-ORDENADA.
+           READ SORTED-FILE
+               AT END
+                   MOVE 'S' TO WS-EOF-SORTED
+               NOT AT END
+                   MOVE SORTED-ALUNO-ID TO WS-ROS-ALUNO-ID
+                   MOVE SORTED-MEDIA TO WS-ROS-MEDIA
+                   WRITE LINHA-ROSTER FROM WS-LINHA-ROSTER-DET
+           END-READ.
+
+       FINALIZACAO.
+           IF WS-COD-RETORNO = "00"
+               DISPLAY "SOMATORIA DAS NOTAS SEMESTRAIS"
+               DISPLAY '------------------------------'
+               DISPLAY "MEDIA: " WS-QTD-ATUALIZACOES
+                   " ALUNOS ATUALIZADOS VIA ATUALIZACOES.DAT"
+               CLOSE STUDENT-FILE
+               CLOSE HISTMEDIA-FILE
+           END-IF
+           PERFORM GRAVA-AUDITORIA.
+
+       GRAVA-AUDITORIA.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE "MEDIA" TO AUDIT-PROGRAMA
+           MOVE WS-DATA-EXECUCAO TO AUDIT-DATA-EXEC
+           MOVE WS-HORA-EXECUCAO TO AUDIT-HORA-EXEC
+           MOVE WS-QTD-ALUNOS TO AUDIT-QTD-LIDOS
+           MOVE 0 TO AUDIT-QTD-REJEITADOS
+           MOVE WS-COD-RETORNO TO AUDIT-COD-RETORNO
+           WRITE AUDIT-REG
+           CLOSE AUDIT-LOG-FILE.
        END PROGRAM MEDIA.
