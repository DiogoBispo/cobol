@@ -6,32 +6,284 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INDICEPOLUICAO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES-FILE ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACOES-STATUS.
+           SELECT HISTORICO-FILE ASSIGN TO "HISTORICO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT NOTIFICACOES-FILE ASSIGN TO "NOTIFICACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIF-STATUS.
+           SELECT EXCECOES-FILE ASSIGN TO "EXCECOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCECOES-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "INDPOLRESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACOES-FILE.
+       01  TRANS-REG.
+           05 TRANS-ESTACAO-ID        PIC X(05).
+           05 TRANS-INDPOL            PIC 9(01)V9(02).
+
+       FD  HISTORICO-FILE.
+           COPY HISTREG.
+
+       FD  NOTIFICACOES-FILE.
+       01  NOTIF-REG.
+           05 NOTIF-ESTACAO-ID         PIC X(05).
+           05 NOTIF-TIMESTAMP          PIC 9(14).
+           05 NOTIF-CATEGORIA          PIC X(30).
+           05 NOTIF-MENSAGEM           PIC X(50).
+
+       FD  EXCECOES-FILE.
+       01  LINHA-EXCECAO               PIC X(90).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  RESTART-FILE.
+           COPY RESTARTREC.
+
        WORKING-STORAGE SECTION.
-       01 INDPOL      PIC 9(01)V9(2).
-       01 TEXTO        PIC X(80).
+       01 WS-FAIXA-MINIMA          PIC 9(01)V9(02) VALUE 0.
+       01 WS-FAIXA-MAXIMA          PIC 9(01)V9(02) VALUE 1.
+       01 WS-EOF-TRANSACOES       PIC X           VALUE 'N'.
+           88 FIM-TRANSACOES                      VALUE 'S'.
+       01 WS-ESTACAO-ID            PIC X(05).
+       01 INDPOL                   PIC 9(01)V9(02).
+       01 TEXTO                    PIC X(80).
+       01 WS-NUM-REGISTRO          PIC 9(05)       VALUE 0.
+       01 WS-QTD-LIDOS             PIC 9(05)       VALUE 0.
+       01 WS-DATA-EXECUCAO         PIC 9(08).
+       01 WS-CATEGORIA             PIC X(30).
+       01 WS-MENSAGEM              PIC X(50).
+       01 WS-HIST-STATUS           PIC X(02).
+       01 WS-NOTIF-STATUS          PIC X(02).
+       01 WS-HORA-EXECUCAO         PIC 9(08).
+       01 WS-TIMESTAMP-ATUAL       PIC 9(14).
+       01 WS-LEITURA-VALIDA        PIC X           VALUE 'S'.
+           88 LEITURA-OK                           VALUE 'S'.
+       01 WS-QTD-EXCECOES          PIC 9(05)       VALUE 0.
+       01 WS-AUDIT-STATUS          PIC X(02).
+       01 WS-RESTART-STATUS        PIC X(02).
+       01 WS-EXCECOES-STATUS       PIC X(02).
+       01 WS-PONTO-REINICIO        PIC 9(07)       VALUE 0.
+       01 WS-INTERVALO-CHECKPOINT  PIC 9(03)       VALUE 10.
+       01 WS-TRANSACOES-STATUS     PIC X(02).
+       01 WS-COD-RETORNO           PIC X(02)       VALUE "00".
+
+       01 WS-LINHA-EXCECAO-DET.
+           05 FILLER             PIC X(09) VALUE "ESTACAO: ".
+           05 WS-EXC-ESTACAO     PIC X(05).
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 FILLER             PIC X(07) VALUE "VALOR: ".
+           05 WS-EXC-VALOR       PIC 9,99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 FILLER             PIC X(08) VALUE "MOTIVO: ".
+           05 WS-EXC-MOTIVO      PIC X(40).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "DIGITE O INDICE DE POLUICAO"
-            ACCEPT INDPOL
+            PERFORM INICIALIZACAO
+            IF WS-COD-RETORNO = "00"
+                PERFORM PROCESSA-TRANSACAO UNTIL FIM-TRANSACOES
+            END-IF
+            PERFORM FINALIZACAO
+            GOBACK.
+
+       INICIALIZACAO.
+            ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-EXECUCAO FROM TIME
+            STRING WS-DATA-EXECUCAO WS-HORA-EXECUCAO(1:6)
+                DELIMITED BY SIZE INTO WS-TIMESTAMP-ATUAL
+            OPEN INPUT TRANSACOES-FILE
+            IF WS-TRANSACOES-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR TRANSACOES.DAT - STATUS: "
+                    WS-TRANSACOES-STATUS
+                MOVE "12" TO WS-COD-RETORNO
+                MOVE 12 TO RETURN-CODE
+            ELSE
+                OPEN EXTEND HISTORICO-FILE
+                IF WS-HIST-STATUS = "35"
+                    OPEN OUTPUT HISTORICO-FILE
+                END-IF
+                OPEN EXTEND NOTIFICACOES-FILE
+                IF WS-NOTIF-STATUS = "35"
+                    OPEN OUTPUT NOTIFICACOES-FILE
+                END-IF
+                PERFORM LER-PONTO-REINICIO
+                IF WS-PONTO-REINICIO > 0
+                    OPEN EXTEND EXCECOES-FILE
+                    IF WS-EXCECOES-STATUS = "35"
+                        OPEN OUTPUT EXCECOES-FILE
+                    END-IF
+                    PERFORM SALTA-REGISTROS-PROCESSADOS
+                ELSE
+                    OPEN OUTPUT EXCECOES-FILE
+                END-IF
+                PERFORM LER-TRANSACAO
+            END-IF.
+
+       LER-PONTO-REINICIO.
+            MOVE 0 TO WS-PONTO-REINICIO
+            OPEN INPUT RESTART-FILE
+            IF WS-RESTART-STATUS = "00"
+                READ RESTART-FILE
+                    NOT AT END
+                        IF RESTART-DATA-EXEC = WS-DATA-EXECUCAO
+                            MOVE RESTART-ULT-REGISTRO
+                                TO WS-PONTO-REINICIO
+                            MOVE RESTART-QTD-LIDOS TO WS-QTD-LIDOS
+                            MOVE RESTART-QTD-REJEITADOS
+                                TO WS-QTD-EXCECOES
+                        END-IF
+                END-READ
+                CLOSE RESTART-FILE
+            END-IF.
+
+       SALTA-REGISTROS-PROCESSADOS.
+            PERFORM WS-PONTO-REINICIO TIMES
+                READ TRANSACOES-FILE
+                    AT END
+                        MOVE 'S' TO WS-EOF-TRANSACOES
+                END-READ
+                ADD 1 TO WS-NUM-REGISTRO
+            END-PERFORM.
 
-            IF INDPOL < 0.25
-                DISPLAY 'ACEITAVEL'
+       GRAVA-CHECKPOINT.
+            OPEN OUTPUT RESTART-FILE
+            MOVE WS-NUM-REGISTRO TO RESTART-ULT-REGISTRO
+            MOVE WS-QTD-LIDOS TO RESTART-QTD-LIDOS
+            MOVE WS-QTD-EXCECOES TO RESTART-QTD-REJEITADOS
+            MOVE 0 TO RESTART-ACUMULADOR
+            MOVE WS-DATA-EXECUCAO TO RESTART-DATA-EXEC
+            WRITE RESTART-REG
+            CLOSE RESTART-FILE.
+
+       LIMPA-CHECKPOINT.
+            OPEN OUTPUT RESTART-FILE
+            MOVE ZEROS TO RESTART-REG
+            WRITE RESTART-REG
+            CLOSE RESTART-FILE.
+
+       LER-TRANSACAO.
+            READ TRANSACOES-FILE
+                AT END
+                    MOVE 'S' TO WS-EOF-TRANSACOES
+                NOT AT END
+                    MOVE TRANS-ESTACAO-ID TO WS-ESTACAO-ID
+                    MOVE TRANS-INDPOL TO INDPOL
+                    ADD 1 TO WS-NUM-REGISTRO
+            END-READ.
+
+       PROCESSA-TRANSACAO.
+            ADD 1 TO WS-QTD-LIDOS
+            PERFORM VALIDA-FAIXA
+            IF LEITURA-OK
+                PERFORM CLASSIFICA-INDICE
+                PERFORM GRAVA-HISTORICO
+                IF WS-CATEGORIA NOT = "ACEITAVEL"
+                    PERFORM GRAVA-NOTIFICACAO
+                END-IF
+            ELSE
+                PERFORM GRAVA-EXCECAO
+            END-IF
+            IF FUNCTION MOD(WS-NUM-REGISTRO, WS-INTERVALO-CHECKPOINT)
+                    = 0
+                PERFORM GRAVA-CHECKPOINT
+            END-IF
+            PERFORM LER-TRANSACAO.
+
+       VALIDA-FAIXA.
+            MOVE 'S' TO WS-LEITURA-VALIDA
+            IF INDPOL < WS-FAIXA-MINIMA OR INDPOL > WS-FAIXA-MAXIMA
+                MOVE 'N' TO WS-LEITURA-VALIDA
+            END-IF.
+
+       CLASSIFICA-INDICE.
+            IF INDPOL < 0,25
+                MOVE "ACEITAVEL" TO WS-CATEGORIA
+                MOVE SPACES TO WS-MENSAGEM
+                DISPLAY WS-ESTACAO-ID " ACEITAVEL"
             ELSE
-                IF INDPOL >= 0.3 AND INDPOL < 0.4
-                    DISPLAY 'INTIME GRUPO 1 A SUSPENDER ATIVIDADES'
+                IF INDPOL >= 0,3 AND INDPOL < 0,4
+                    MOVE "GRUPO 1" TO WS-CATEGORIA
+                    MOVE "INTIME GRUPO 1 A SUSPENDER ATIVIDADES"
+                        TO WS-MENSAGEM
+                    DISPLAY WS-ESTACAO-ID " " WS-MENSAGEM
 
                 ELSE
-                IF INDPOL >=0.4 AND INDPOL < 0.5
-                    DISPLAY 'INTIME GRUPO 1 E 2 A SUSPENDER ATIVIDADES'
+                IF INDPOL >=0,4 AND INDPOL < 0,5
+                    MOVE "GRUPO 1 E 2" TO WS-CATEGORIA
+                    MOVE "INTIME GRUPO 1 E 2 A SUSPENDER ATIVIDADES"
+                        TO WS-MENSAGEM
+                    DISPLAY WS-ESTACAO-ID " " WS-MENSAGEM
 
                  ELSE
-                     DISPLAY 'INTIME TODOS OS GRUPO SUSPENDER ATIVIDADE'
+                     MOVE "TODOS OS GRUPOS" TO WS-CATEGORIA
+                     MOVE "INTIME TODOS OS GRUPO SUSPENDER ATIVIDADE"
+                         TO WS-MENSAGEM
+                     DISPLAY WS-ESTACAO-ID " " WS-MENSAGEM
 
 
                   END-IF
+            END-IF.
+
+       GRAVA-HISTORICO.
+            MOVE WS-ESTACAO-ID TO HIST-ESTACAO-ID
+            MOVE WS-DATA-EXECUCAO TO HIST-DATA
+            MOVE INDPOL TO HIST-INDPOL
+            MOVE WS-CATEGORIA TO HIST-CATEGORIA
+            WRITE HIST-REG.
+
+       GRAVA-NOTIFICACAO.
+            MOVE WS-ESTACAO-ID TO NOTIF-ESTACAO-ID
+            MOVE WS-TIMESTAMP-ATUAL TO NOTIF-TIMESTAMP
+            MOVE WS-CATEGORIA TO NOTIF-CATEGORIA
+            MOVE WS-MENSAGEM TO NOTIF-MENSAGEM
+            WRITE NOTIF-REG.
+
+       GRAVA-EXCECAO.
+            ADD 1 TO WS-QTD-EXCECOES
+            MOVE WS-ESTACAO-ID TO WS-EXC-ESTACAO
+            MOVE INDPOL TO WS-EXC-VALOR
+            MOVE "INDICE FORA DA FAIXA ESPERADA DO SENSOR"
+                TO WS-EXC-MOTIVO
+            WRITE LINHA-EXCECAO FROM WS-LINHA-EXCECAO-DET.
+
+       FINALIZACAO.
+            IF WS-COD-RETORNO = "00"
+                CLOSE TRANSACOES-FILE
+                CLOSE HISTORICO-FILE
+                CLOSE NOTIFICACOES-FILE
+                CLOSE EXCECOES-FILE
+                PERFORM LIMPA-CHECKPOINT
+            END-IF
+            PERFORM GRAVA-AUDITORIA.
+
+       GRAVA-AUDITORIA.
+            OPEN EXTEND AUDIT-LOG-FILE
+            IF WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-LOG-FILE
             END-IF
-            STOP RUN.
+            MOVE "INDICEPOLUICAO" TO AUDIT-PROGRAMA
+            MOVE WS-DATA-EXECUCAO TO AUDIT-DATA-EXEC
+            MOVE WS-HORA-EXECUCAO TO AUDIT-HORA-EXEC
+            MOVE WS-QTD-LIDOS TO AUDIT-QTD-LIDOS
+            MOVE WS-QTD-EXCECOES TO AUDIT-QTD-REJEITADOS
+            MOVE WS-COD-RETORNO TO AUDIT-COD-RETORNO
+            WRITE AUDIT-REG
+            CLOSE AUDIT-LOG-FILE.
        END PROGRAM INDICEPOLUICAO.
