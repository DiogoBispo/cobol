@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author:DIOGO BISPO.
+      * Date:08_08_26.
+      * Purpose: End-of-day driver chaining CALCULAAREA, INDICEPOLUICAO
+      *          and MEDIA in sequence, checking each program's
+      *          completion/return code before proceeding, and
+      *          producing one consolidated end-of-day summary from
+      *          the AUDIT-LOG records the three programs write.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODDRIVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT RESUMODIA-FILE ASSIGN TO "RESUMODIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUMODIA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  RESUMODIA-FILE.
+       01  LINHA-RESUMODIA            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-AUDIT          PIC X               VALUE 'N'.
+           88 FIM-AUDIT                             VALUE 'S'.
+       01 WS-RC-CALCULAAREA     PIC 9(03)           VALUE 0.
+       01 WS-RC-INDICEPOLUICAO  PIC 9(03)           VALUE 0.
+       01 WS-RC-MEDIA           PIC 9(03)           VALUE 0.
+       01 WS-DATA-EXECUCAO      PIC 9(08).
+       01 WS-AUDIT-STATUS       PIC X(02).
+       01 WS-RESUMODIA-STATUS   PIC X(02).
+
+       01 WS-CABECALHO-1.
+           05 FILLER   PIC X(34)
+              VALUE "RESUMO DE PROCESSAMENTO DIARIO".
+
+       01 WS-CABECALHO-2.
+           05 FILLER   PIC X(14) VALUE "PROGRAMA".
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 FILLER   PIC X(08) VALUE "DATA".
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 FILLER   PIC X(08) VALUE "HORA".
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 FILLER   PIC X(05) VALUE "LIDOS".
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 FILLER   PIC X(10) VALUE "REJEITADOS".
+           05 FILLER   PIC X(02) VALUE SPACES.
+           05 FILLER   PIC X(02) VALUE "RC".
+
+       01 WS-LINHA-DET.
+           05 WS-DET-PROGRAMA      PIC X(14).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-DET-DATA          PIC 9(08).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-DET-HORA          PIC 9(08).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-DET-LIDOS         PIC ZZZZ9.
+           05 FILLER               PIC X(07) VALUE SPACES.
+           05 WS-DET-REJEITADOS    PIC ZZZZ9.
+           05 FILLER               PIC X(07) VALUE SPACES.
+           05 WS-DET-RC            PIC X(02).
+           05 FILLER               PIC X(22) VALUE SPACES.
+
+       01 WS-LINHA-STATUS-FINAL.
+           05 FILLER                PIC X(20) VALUE "STATUS DO DIA: ".
+           05 WS-STATUS-FINAL       PIC X(15).
+           05 FILLER                PIC X(65) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+            DISPLAY "EODDRIVER: INICIANDO PROCESSAMENTO DIARIO"
+            PERFORM EXECUTA-CALCULAAREA
+            IF WS-RC-CALCULAAREA = 0
+                PERFORM EXECUTA-INDICEPOLUICAO
+            ELSE
+                DISPLAY
+                "EODDRIVER: CALCULAAREA FALHOU, INDICEPOLUICAO ABORTADO"
+            END-IF
+            IF WS-RC-CALCULAAREA = 0 AND WS-RC-INDICEPOLUICAO = 0
+                PERFORM EXECUTA-MEDIA
+            ELSE
+                DISPLAY "EODDRIVER: MEDIA ABORTADO"
+            END-IF
+            PERFORM GERA-RESUMO-DIA
+            STOP RUN.
+
+       EXECUTA-CALCULAAREA.
+            DISPLAY "EODDRIVER: EXECUTANDO CALCULAAREA"
+            CALL "CALCULAAREA"
+            MOVE RETURN-CODE TO WS-RC-CALCULAAREA
+            IF WS-RC-CALCULAAREA NOT = 0
+                DISPLAY "EODDRIVER: CALCULAAREA TERMINOU COM RC="
+                    WS-RC-CALCULAAREA
+            END-IF.
+
+       EXECUTA-INDICEPOLUICAO.
+            DISPLAY "EODDRIVER: EXECUTANDO INDICEPOLUICAO"
+            CALL "INDICEPOLUICAO"
+            MOVE RETURN-CODE TO WS-RC-INDICEPOLUICAO
+            IF WS-RC-INDICEPOLUICAO NOT = 0
+                DISPLAY "EODDRIVER: INDICEPOLUICAO TERMINOU COM RC="
+                    WS-RC-INDICEPOLUICAO
+            END-IF.
+
+       EXECUTA-MEDIA.
+            DISPLAY "EODDRIVER: EXECUTANDO MEDIA"
+            CALL "MEDIA"
+            MOVE RETURN-CODE TO WS-RC-MEDIA
+            IF WS-RC-MEDIA NOT = 0
+                DISPLAY "EODDRIVER: MEDIA TERMINOU COM RC="
+                    WS-RC-MEDIA
+            END-IF.
+
+       GERA-RESUMO-DIA.
+            OPEN OUTPUT RESUMODIA-FILE
+            IF WS-RESUMODIA-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR RESUMODIA.DAT - STATUS: "
+                    WS-RESUMODIA-STATUS
+            ELSE
+                WRITE LINHA-RESUMODIA FROM WS-CABECALHO-1
+                WRITE LINHA-RESUMODIA FROM WS-CABECALHO-2
+                OPEN INPUT AUDIT-LOG-FILE
+                IF WS-AUDIT-STATUS NOT = "00"
+                    DISPLAY "ERRO AO ABRIR AUDIT.DAT - STATUS: "
+                        WS-AUDIT-STATUS
+                ELSE
+                    PERFORM LER-AUDIT
+                    PERFORM LISTA-AUDITORIA UNTIL FIM-AUDIT
+                    CLOSE AUDIT-LOG-FILE
+                END-IF
+                IF WS-RC-CALCULAAREA = 0 AND WS-RC-INDICEPOLUICAO = 0
+                        AND WS-RC-MEDIA = 0
+                        AND WS-AUDIT-STATUS = "00"
+                    MOVE "SUCESSO" TO WS-STATUS-FINAL
+                ELSE
+                    MOVE "FALHA" TO WS-STATUS-FINAL
+                END-IF
+                WRITE LINHA-RESUMODIA FROM WS-LINHA-STATUS-FINAL
+                CLOSE RESUMODIA-FILE
+            END-IF.
+
+       LER-AUDIT.
+            READ AUDIT-LOG-FILE
+                AT END
+                    MOVE 'S' TO WS-EOF-AUDIT
+            END-READ.
+
+       LISTA-AUDITORIA.
+            IF AUDIT-DATA-EXEC = WS-DATA-EXECUCAO
+                MOVE AUDIT-PROGRAMA TO WS-DET-PROGRAMA
+                MOVE AUDIT-DATA-EXEC TO WS-DET-DATA
+                MOVE AUDIT-HORA-EXEC TO WS-DET-HORA
+                MOVE AUDIT-QTD-LIDOS TO WS-DET-LIDOS
+                MOVE AUDIT-QTD-REJEITADOS TO WS-DET-REJEITADOS
+                MOVE AUDIT-COD-RETORNO TO WS-DET-RC
+                WRITE LINHA-RESUMODIA FROM WS-LINHA-DET
+            END-IF
+            PERFORM LER-AUDIT.
+       END PROGRAM EODDRIVER.
