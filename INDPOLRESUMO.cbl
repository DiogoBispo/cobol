@@ -0,0 +1,173 @@
+      ******************************************************************
+      * Author:DIOGO BISPO.
+      * Date:08_08_26.
+      * Purpose: Month-end exceedance summary from the pollution index
+      *          history file produced by INDICEPOLUICAO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDPOLRESUMO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORICO-FILE ASSIGN TO "HISTORICO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT RESUMO-FILE ASSIGN TO "RESUMO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUMO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORICO-FILE.
+           COPY HISTREG.
+
+       FD  RESUMO-FILE.
+       01  LINHA-RESUMO            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-HISTORICO     PIC X               VALUE 'N'.
+           88 FIM-HISTORICO                        VALUE 'S'.
+       01 WS-QTD-ESTACOES       PIC 9(03)           VALUE 0.
+       01 WS-HIST-STATUS        PIC X(02).
+       01 WS-RESUMO-STATUS      PIC X(02).
+       01 WS-COD-RETORNO        PIC X(02)           VALUE "00".
+
+       01 TAB-ESTACOES.
+           05 TAB-ESTACAO OCCURS 200 TIMES
+                          INDEXED BY WS-IDX.
+               10 TAB-ESTACAO-ID        PIC X(05).
+               10 TAB-QTD-ACEITAVEL     PIC 9(05)   VALUE 0.
+               10 TAB-QTD-GRUPO1        PIC 9(05)   VALUE 0.
+               10 TAB-QTD-GRUPO1E2      PIC 9(05)   VALUE 0.
+               10 TAB-QTD-TODOS         PIC 9(05)   VALUE 0.
+               10 TAB-ULT-DATA-ACEITAVEL  PIC 9(08) VALUE 0.
+               10 TAB-ULT-DATA-GRUPO1     PIC 9(08) VALUE 0.
+               10 TAB-ULT-DATA-GRUPO1E2   PIC 9(08) VALUE 0.
+               10 TAB-ULT-DATA-TODOS      PIC 9(08) VALUE 0.
+
+       01 WS-CABECALHO-1.
+           05 FILLER   PIC X(38)
+              VALUE "RESUMO MENSAL DE EXCEDENCIA - ESTACOES".
+
+       01 WS-CABECALHO-2.
+           05 FILLER   PIC X(07) VALUE "ESTACAO".
+           05 FILLER   PIC X(03) VALUE SPACES.
+           05 FILLER   PIC X(09) VALUE "ACEITAVEL".
+           05 FILLER   PIC X(03) VALUE SPACES.
+           05 FILLER   PIC X(07) VALUE "GRUPO 1".
+           05 FILLER   PIC X(03) VALUE SPACES.
+           05 FILLER   PIC X(11) VALUE "GRUPO 1 E 2".
+           05 FILLER   PIC X(03) VALUE SPACES.
+           05 FILLER   PIC X(15) VALUE "TODOS OS GRUPOS".
+
+       01 WS-LINHA-DET.
+           05 WS-RES-ESTACAO       PIC X(07).
+           05 WS-RES-ACEITAVEL     PIC ZZZZ9.
+           05 FILLER               PIC X(07) VALUE SPACES.
+           05 WS-RES-GRUPO1        PIC ZZZZ9.
+           05 FILLER               PIC X(07) VALUE SPACES.
+           05 WS-RES-GRUPO1E2      PIC ZZZZ9.
+           05 FILLER               PIC X(11) VALUE SPACES.
+           05 WS-RES-TODOS         PIC ZZZZ9.
+           05 FILLER                PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM INICIALIZACAO
+            IF WS-COD-RETORNO = "00"
+                PERFORM PROCESSA-HISTORICO UNTIL FIM-HISTORICO
+                PERFORM GERA-RESUMO
+            END-IF
+            PERFORM FINALIZACAO
+            STOP RUN.
+
+       INICIALIZACAO.
+            OPEN INPUT HISTORICO-FILE
+            IF WS-HIST-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR HISTORICO.DAT - STATUS: "
+                    WS-HIST-STATUS
+                MOVE "12" TO WS-COD-RETORNO
+                MOVE 12 TO RETURN-CODE
+            ELSE
+                OPEN OUTPUT RESUMO-FILE
+                IF WS-RESUMO-STATUS NOT = "00"
+                    DISPLAY "ERRO AO ABRIR RESUMO.DAT - STATUS: "
+                        WS-RESUMO-STATUS
+                    MOVE "12" TO WS-COD-RETORNO
+                    MOVE 12 TO RETURN-CODE
+                    CLOSE HISTORICO-FILE
+                ELSE
+                    PERFORM LER-HISTORICO
+                END-IF
+            END-IF.
+
+       LER-HISTORICO.
+            READ HISTORICO-FILE
+                AT END
+                    MOVE 'S' TO WS-EOF-HISTORICO
+            END-READ.
+
+       PROCESSA-HISTORICO.
+            PERFORM LOCALIZA-ESTACAO
+            PERFORM ACUMULA-CATEGORIA
+            PERFORM LER-HISTORICO.
+
+       LOCALIZA-ESTACAO.
+            SET WS-IDX TO 1
+            SEARCH TAB-ESTACAO
+                AT END
+                    ADD 1 TO WS-QTD-ESTACOES
+                    SET WS-IDX TO WS-QTD-ESTACOES
+                    MOVE HIST-ESTACAO-ID TO TAB-ESTACAO-ID (WS-IDX)
+                WHEN TAB-ESTACAO-ID (WS-IDX) = HIST-ESTACAO-ID
+                    CONTINUE
+            END-SEARCH.
+
+       ACUMULA-CATEGORIA.
+            EVALUATE HIST-CATEGORIA
+                WHEN "ACEITAVEL"
+                    IF HIST-DATA NOT = TAB-ULT-DATA-ACEITAVEL (WS-IDX)
+                        ADD 1 TO TAB-QTD-ACEITAVEL (WS-IDX)
+                        MOVE HIST-DATA
+                            TO TAB-ULT-DATA-ACEITAVEL (WS-IDX)
+                    END-IF
+                WHEN "GRUPO 1"
+                    IF HIST-DATA NOT = TAB-ULT-DATA-GRUPO1 (WS-IDX)
+                        ADD 1 TO TAB-QTD-GRUPO1 (WS-IDX)
+                        MOVE HIST-DATA
+                            TO TAB-ULT-DATA-GRUPO1 (WS-IDX)
+                    END-IF
+                WHEN "GRUPO 1 E 2"
+                    IF HIST-DATA NOT = TAB-ULT-DATA-GRUPO1E2 (WS-IDX)
+                        ADD 1 TO TAB-QTD-GRUPO1E2 (WS-IDX)
+                        MOVE HIST-DATA
+                            TO TAB-ULT-DATA-GRUPO1E2 (WS-IDX)
+                    END-IF
+                WHEN "TODOS OS GRUPOS"
+                    IF HIST-DATA NOT = TAB-ULT-DATA-TODOS (WS-IDX)
+                        ADD 1 TO TAB-QTD-TODOS (WS-IDX)
+                        MOVE HIST-DATA
+                            TO TAB-ULT-DATA-TODOS (WS-IDX)
+                    END-IF
+            END-EVALUATE.
+
+       GERA-RESUMO.
+            WRITE LINHA-RESUMO FROM WS-CABECALHO-1
+            WRITE LINHA-RESUMO FROM WS-CABECALHO-2
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                UNTIL WS-IDX > WS-QTD-ESTACOES
+                MOVE TAB-ESTACAO-ID (WS-IDX) TO WS-RES-ESTACAO
+                MOVE TAB-QTD-ACEITAVEL (WS-IDX) TO WS-RES-ACEITAVEL
+                MOVE TAB-QTD-GRUPO1 (WS-IDX) TO WS-RES-GRUPO1
+                MOVE TAB-QTD-GRUPO1E2 (WS-IDX) TO WS-RES-GRUPO1E2
+                MOVE TAB-QTD-TODOS (WS-IDX) TO WS-RES-TODOS
+                WRITE LINHA-RESUMO FROM WS-LINHA-DET
+            END-PERFORM.
+
+       FINALIZACAO.
+            IF WS-COD-RETORNO = "00"
+                CLOSE HISTORICO-FILE
+                CLOSE RESUMO-FILE
+            END-IF.
+       END PROGRAM INDPOLRESUMO.
