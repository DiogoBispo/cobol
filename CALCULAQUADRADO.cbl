@@ -7,40 +7,258 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.            CALCULAAREA.
       ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-FILE ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMEROS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "RELATORIO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT ERROS-FILE ASSIGN TO "ERROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROS-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "CALCRESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUMEROS-FILE.
+       01  NUMERO-REG             PIC S9(03)V99.
+
+       FD  REPORT-FILE.
+       01  LINHA-RELATORIO        PIC X(80).
+
+       FD  ERROS-FILE.
+       01  LINHA-ERRO             PIC X(90).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  RESTART-FILE.
+           COPY RESTARTREC.
+
        WORKING-STORAGE SECTION.
-       01 NUM1                PIC 9(03)V99.
-       01 NUM2                PIC 9(03)V99.
-       01 NUM3                PIC 9(03)V99.
-       01 NUM4                PIC 9(03)V99.
-       01 NUM1-QUAD           PIC 9(03)V99.
-       01 NUM2-QUAD           PIC 9(03)V99.
-       01 NUM3-QUAD           PIC 9(03)V99.
-       01 NUM4-QUAD           PIC 9(03)V99.
-       01 SOMA                PIC 9(03)V99.
+       01 WS-EOF-NUMEROS      PIC X               VALUE 'N'.
+           88 FIM-NUMEROS                         VALUE 'S'.
+       01 NUM-ATUAL            PIC S9(03)V99.
+       01 NUM-QUAD             PIC 9(06)V99.
+       01 SOMA                 PIC 9(09)V99.
+       01 WS-DATA-EXECUCAO     PIC 9(08).
+       01 WS-NUM-REGISTRO      PIC 9(05)           VALUE 0.
+       01 WS-QTD-LIDOS         PIC 9(05)           VALUE 0.
+       01 WS-QTD-REJEITADOS    PIC 9(05)           VALUE 0.
+       01 WS-MOTIVO-REJEICAO   PIC X(30).
+       01 WS-AUDIT-STATUS      PIC X(02).
+       01 WS-HORA-EXECUCAO     PIC 9(08).
+       01 WS-RESTART-STATUS    PIC X(02).
+       01 WS-REPORT-STATUS     PIC X(02).
+       01 WS-ERROS-STATUS      PIC X(02).
+       01 WS-PONTO-REINICIO    PIC 9(07)           VALUE 0.
+       01 WS-INTERVALO-CHECKPOINT PIC 9(03)        VALUE 10.
+       01 WS-NUMEROS-STATUS    PIC X(02).
+       01 WS-COD-RETORNO       PIC X(02)           VALUE "00".
+
+       01 WS-CABECALHO-1.
+           05 FILLER            PIC X(21) VALUE "RELATORIO CALCULAAREA".
+           05 FILLER            PIC X(15) VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE "DATA EXEC: ".
+           05 WS-CAB-DATA       PIC 9999/99/99.
+           05 FILLER            PIC X(26) VALUE SPACES.
+
+       01 WS-CABECALHO-2.
+           05 FILLER            PIC X(80)
+              VALUE "RELATORIO DE CALCULO DE QUADRADOS".
+
+       01 WS-LINHA-DETALHE.
+           05 FILLER             PIC X(08) VALUE "NUMERO: ".
+           05 WS-DET-NUMERO      PIC ZZ9,99.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE "QUADRADO: ".
+           05 WS-DET-QUAD        PIC ZZZZZ9,99.
+           05 FILLER             PIC X(38) VALUE SPACES.
+
+       01 WS-LINHA-TOTAL.
+           05 FILLER             PIC X(20) VALUE "SOMA DOS QUADRADOS: ".
+           05 WS-TOT-SOMA        PIC ZZZZZZZZ9,99.
+           05 FILLER             PIC X(49) VALUE SPACES.
+
+       01 WS-LINHA-ERRO-DET.
+           05 FILLER             PIC X(09) VALUE "REGISTRO ".
+           05 WS-ERR-REGISTRO    PIC ZZZZ9.
+           05 FILLER             PIC X(08) VALUE SPACES.
+           05 FILLER             PIC X(07) VALUE "VALOR: ".
+           05 WS-ERR-VALOR       PIC -ZZ9,99.
+           05 FILLER             PIC X(08) VALUE SPACES.
+           05 FILLER             PIC X(08) VALUE "MOTIVO: ".
+           05 WS-ERR-MOTIVO      PIC X(30).
 
       ******************************************************************
        PROCEDURE DIVISION.
-            MOVE 2 TO NUM1.
-            MOVE 4 TO NUM2.
-            MOVE 6 TO NUM3.
-            MOVE 8 TO NUM4.
+       MAIN-PROCEDURE.
+            PERFORM INICIALIZACAO
+            IF WS-COD-RETORNO = "00"
+                PERFORM PROCESSA-NUMEROS UNTIL FIM-NUMEROS
+            END-IF
+            PERFORM FINALIZACAO
+            GOBACK.
 
+       INICIALIZACAO.
+            MOVE 0 TO SOMA
+            ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-EXECUCAO FROM TIME
+            OPEN INPUT NUMEROS-FILE
+            IF WS-NUMEROS-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR NUMEROS.DAT - STATUS: "
+                    WS-NUMEROS-STATUS
+                MOVE "12" TO WS-COD-RETORNO
+                MOVE 12 TO RETURN-CODE
+            ELSE
+                PERFORM LER-PONTO-REINICIO
+                IF WS-PONTO-REINICIO > 0
+                    OPEN EXTEND REPORT-FILE
+                    OPEN EXTEND ERROS-FILE
+                    IF WS-REPORT-STATUS = "35" OR WS-ERROS-STATUS = "35"
+                        MOVE WS-DATA-EXECUCAO TO WS-CAB-DATA
+                        IF WS-REPORT-STATUS = "35"
+                            OPEN OUTPUT REPORT-FILE
+                            WRITE LINHA-RELATORIO FROM WS-CABECALHO-1
+                            WRITE LINHA-RELATORIO FROM WS-CABECALHO-2
+                        END-IF
+                        IF WS-ERROS-STATUS = "35"
+                            OPEN OUTPUT ERROS-FILE
+                        END-IF
+                    END-IF
+                    PERFORM SALTA-REGISTROS-PROCESSADOS
+                ELSE
+                    OPEN OUTPUT REPORT-FILE
+                    OPEN OUTPUT ERROS-FILE
+                    MOVE WS-DATA-EXECUCAO TO WS-CAB-DATA
+                    WRITE LINHA-RELATORIO FROM WS-CABECALHO-1
+                    WRITE LINHA-RELATORIO FROM WS-CABECALHO-2
+                END-IF
+                PERFORM LER-NUMERO
+            END-IF.
 
+       LER-PONTO-REINICIO.
+            MOVE 0 TO WS-PONTO-REINICIO
+            OPEN INPUT RESTART-FILE
+            IF WS-RESTART-STATUS = "00"
+                READ RESTART-FILE
+                    NOT AT END
+                        IF RESTART-DATA-EXEC = WS-DATA-EXECUCAO
+                            MOVE RESTART-ULT-REGISTRO
+                                TO WS-PONTO-REINICIO
+                            MOVE RESTART-QTD-LIDOS TO WS-QTD-LIDOS
+                            MOVE RESTART-QTD-REJEITADOS
+                                TO WS-QTD-REJEITADOS
+                            MOVE RESTART-ACUMULADOR TO SOMA
+                        END-IF
+                END-READ
+                CLOSE RESTART-FILE
+            END-IF.
 
-            COMPUTE NUM1-QUAD = NUM1 * NUM1 END-COMPUTE.
-            COMPUTE NUM2-QUAD = NUM2 * NUM2 END-COMPUTE.
-            COMPUTE NUM3-QUAD = NUM3 * NUM3 END-COMPUTE.
-            COMPUTE NUM4-QUAD = NUM4 * NUM4 END-COMPUTE.
-            COMPUTE
-               SOMA = NUM1-QUAD + NUM2-QUAD + NUM3-QUAD + NUM4-QUAD
-            END-COMPUTE.
+       SALTA-REGISTROS-PROCESSADOS.
+            PERFORM WS-PONTO-REINICIO TIMES
+                READ NUMEROS-FILE
+                    AT END
+                        MOVE 'S' TO WS-EOF-NUMEROS
+                END-READ
+                ADD 1 TO WS-NUM-REGISTRO
+            END-PERFORM.
 
-       MAIN-PROCEDURE.
-            DISPLAY "QADRADO DO NUMERO1 " NUM1-QUAD.
-            DISPLAY "QADRADO DO NUMERO2 " NUM2-QUAD.
-            DISPLAY "QADRADO DO NUMERO3 " NUM3-QUAD.
-            DISPLAY "QADRADO DO NUMERO4 " NUM4-QUAD.
-            DISPLAY "SOMA DOS QUADRADOS " SOMA.
-            STOP RUN.
+       GRAVA-CHECKPOINT.
+            OPEN OUTPUT RESTART-FILE
+            MOVE WS-NUM-REGISTRO TO RESTART-ULT-REGISTRO
+            MOVE WS-QTD-LIDOS TO RESTART-QTD-LIDOS
+            MOVE WS-QTD-REJEITADOS TO RESTART-QTD-REJEITADOS
+            MOVE SOMA TO RESTART-ACUMULADOR
+            MOVE WS-DATA-EXECUCAO TO RESTART-DATA-EXEC
+            WRITE RESTART-REG
+            CLOSE RESTART-FILE.
+
+       LIMPA-CHECKPOINT.
+            OPEN OUTPUT RESTART-FILE
+            MOVE ZEROS TO RESTART-REG
+            WRITE RESTART-REG
+            CLOSE RESTART-FILE.
+
+       LER-NUMERO.
+            READ NUMEROS-FILE
+                AT END
+                    MOVE 'S' TO WS-EOF-NUMEROS
+                NOT AT END
+                    MOVE NUMERO-REG TO NUM-ATUAL
+                    ADD 1 TO WS-NUM-REGISTRO
+            END-READ.
+
+       PROCESSA-NUMEROS.
+            PERFORM VALIDA-NUMERO
+            IF WS-MOTIVO-REJEICAO = SPACES
+                PERFORM CALCULA-QUADRADO
+            ELSE
+                PERFORM REJEITA-NUMERO
+            END-IF
+            IF FUNCTION MOD(WS-NUM-REGISTRO, WS-INTERVALO-CHECKPOINT)
+                    = 0
+                PERFORM GRAVA-CHECKPOINT
+            END-IF
+            PERFORM LER-NUMERO.
+
+       VALIDA-NUMERO.
+            MOVE SPACES TO WS-MOTIVO-REJEICAO
+            IF NUM-ATUAL < 0
+                MOVE "VALOR NEGATIVO" TO WS-MOTIVO-REJEICAO
+            ELSE
+                IF NUM-ATUAL = 0
+                    MOVE "VALOR ZERO" TO WS-MOTIVO-REJEICAO
+                END-IF
+            END-IF.
+
+       CALCULA-QUADRADO.
+            COMPUTE NUM-QUAD = NUM-ATUAL * NUM-ATUAL END-COMPUTE
+            ADD NUM-QUAD TO SOMA
+            ADD 1 TO WS-QTD-LIDOS
+            MOVE NUM-ATUAL TO WS-DET-NUMERO
+            MOVE NUM-QUAD TO WS-DET-QUAD
+            WRITE LINHA-RELATORIO FROM WS-LINHA-DETALHE.
+
+       REJEITA-NUMERO.
+            ADD 1 TO WS-QTD-REJEITADOS
+            MOVE WS-NUM-REGISTRO TO WS-ERR-REGISTRO
+            MOVE NUM-ATUAL TO WS-ERR-VALOR
+            MOVE WS-MOTIVO-REJEICAO TO WS-ERR-MOTIVO
+            WRITE LINHA-ERRO FROM WS-LINHA-ERRO-DET.
+
+       FINALIZACAO.
+            IF WS-COD-RETORNO = "00"
+                MOVE SOMA TO WS-TOT-SOMA
+                WRITE LINHA-RELATORIO FROM WS-LINHA-TOTAL
+                CLOSE NUMEROS-FILE
+                CLOSE REPORT-FILE
+                CLOSE ERROS-FILE
+                PERFORM LIMPA-CHECKPOINT
+            END-IF
+            PERFORM GRAVA-AUDITORIA.
+
+       GRAVA-AUDITORIA.
+            OPEN EXTEND AUDIT-LOG-FILE
+            IF WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-LOG-FILE
+            END-IF
+            MOVE "CALCULAAREA" TO AUDIT-PROGRAMA
+            MOVE WS-DATA-EXECUCAO TO AUDIT-DATA-EXEC
+            MOVE WS-HORA-EXECUCAO TO AUDIT-HORA-EXEC
+            MOVE WS-NUM-REGISTRO TO AUDIT-QTD-LIDOS
+            MOVE WS-QTD-REJEITADOS TO AUDIT-QTD-REJEITADOS
+            MOVE WS-COD-RETORNO TO AUDIT-COD-RETORNO
+            WRITE AUDIT-REG
+            CLOSE AUDIT-LOG-FILE.
        END PROGRAM CALCULAAREA.
