@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Checkpoint/restart record layout shared by the batch programs
+      * that support mid-run restart (CALCULAAREA, INDICEPOLUICAO).
+      * Each program keeps its own restart file using this layout;
+      * RESTART-ULT-REGISTRO holds the number of the last input record
+      * fully processed, or zero once a run has completed cleanly. The
+      * other fields carry forward the in-flight counters/accumulator
+      * so a restarted run continues the totals instead of restarting
+      * them from zero. RESTART-DATA-EXEC records the YYYYMMDD run date
+      * the checkpoint belongs to, so a program can tell a genuine
+      * same-day restart apart from a stale checkpoint left behind by
+      * an abend on an earlier day's input file and refuse to skip
+      * records that do not belong to today's run.
+      ******************************************************************
+       01  RESTART-REG.
+           05 RESTART-ULT-REGISTRO   PIC 9(07).
+           05 RESTART-QTD-LIDOS      PIC 9(07).
+           05 RESTART-QTD-REJEITADOS PIC 9(07).
+           05 RESTART-ACUMULADOR     PIC 9(09)V99.
+           05 RESTART-DATA-EXEC      PIC 9(08).
