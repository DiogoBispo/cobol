@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Record layout shared by CALCULAAREA, INDICEPOLUICAO and MEDIA.
+      * One run-control/audit record per program execution, appended
+      * to the common AUDIT-LOG file at the end of each run.
+      ******************************************************************
+       01  AUDIT-REG.
+           05 AUDIT-PROGRAMA        PIC X(14).
+           05 AUDIT-DATA-EXEC       PIC 9(08).
+           05 AUDIT-HORA-EXEC       PIC 9(08).
+           05 AUDIT-QTD-LIDOS       PIC 9(07).
+           05 AUDIT-QTD-REJEITADOS  PIC 9(07).
+           05 AUDIT-COD-RETORNO     PIC X(02).
