@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Record layout shared by INDICEPOLUICAO and INDPOLRESUMO.
+      * One classified pollution index reading per record.
+      ******************************************************************
+       01  HIST-REG.
+           05 HIST-ESTACAO-ID      PIC X(05).
+           05 HIST-DATA            PIC 9(08).
+           05 HIST-INDPOL          PIC 9(01)V9(02).
+           05 HIST-CATEGORIA       PIC X(30).
