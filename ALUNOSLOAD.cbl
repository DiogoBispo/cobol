@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author:DIOGO BISPO.
+      * Date:08_08_26.
+      * Purpose: One-time loader that builds the indexed STUDENT-FILE
+      *          (ALUNOS.DAT) used by MEDIA from the flat fixed-width
+      *          source records in ALUNOSFONTE.DAT. Run once whenever
+      *          ALUNOS.DAT needs to be (re)built from source data.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNOSLOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-FONTE-FILE ASSIGN TO "ALUNOSFONTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FONTE-STATUS.
+           SELECT STUDENT-FILE ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS ALUNO-ID
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS-FONTE-FILE.
+       01  ALUNO-FONTE-REG          PIC X(92).
+
+       FD  STUDENT-FILE.
+       01  ALUNO-REG.
+           05 ALUNO-ID           PIC X(05).
+           05 ALUNO-NOTA1        PIC 9(3)V99.
+           05 ALUNO-NOTA2        PIC 9(3)V99.
+           05 ALUNO-NOTA3        PIC 9(3)V99.
+           05 ALUNO-NOTA4        PIC 9(3)V99.
+           05 ALUNO-ENDERECO.
+               10 ALUNO-CEP      PIC X(09).
+               10 ALUNO-RUA      PIC X(15).
+               10 ALUNO-CIDADE   PIC X(15).
+               10 ALUNO-PAIS     PIC X(20).
+           05 ALUNO-DATA-NASC.
+               10 ALUNO-DIA      PIC 9(02).
+               10 ALUNO-MES      PIC 9(02).
+               10 ALUNO-ANO      PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FONTE          PIC X               VALUE 'N'.
+           88 FIM-FONTE                             VALUE 'S'.
+       01 WS-FONTE-STATUS       PIC X(02).
+       01 WS-STUDENT-STATUS     PIC X(02).
+       01 WS-QTD-CARREGADOS     PIC 9(05)           VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM INICIALIZACAO
+            IF WS-FONTE-STATUS = "00"
+                PERFORM CARREGA-ALUNO UNTIL FIM-FONTE
+            END-IF
+            PERFORM FINALIZACAO
+            GOBACK.
+
+       INICIALIZACAO.
+            OPEN INPUT ALUNOS-FONTE-FILE
+            IF WS-FONTE-STATUS NOT = "00"
+                DISPLAY "ERRO AO ABRIR ALUNOSFONTE.DAT - STATUS: "
+                    WS-FONTE-STATUS
+                MOVE 12 TO RETURN-CODE
+            ELSE
+                OPEN OUTPUT STUDENT-FILE
+                PERFORM LER-FONTE
+            END-IF.
+
+       LER-FONTE.
+            READ ALUNOS-FONTE-FILE
+                AT END
+                    MOVE 'S' TO WS-EOF-FONTE
+            END-READ.
+
+       CARREGA-ALUNO.
+            MOVE ALUNO-FONTE-REG TO ALUNO-REG
+            WRITE ALUNO-REG
+                INVALID KEY
+                    DISPLAY "ERRO AO GRAVAR ALUNO-ID " ALUNO-ID
+                        " STATUS: " WS-STUDENT-STATUS
+                NOT INVALID KEY
+                    ADD 1 TO WS-QTD-CARREGADOS
+            END-WRITE
+            PERFORM LER-FONTE.
+
+       FINALIZACAO.
+            IF RETURN-CODE = 0
+                CLOSE ALUNOS-FONTE-FILE
+                CLOSE STUDENT-FILE
+                DISPLAY "ALUNOSLOAD: " WS-QTD-CARREGADOS
+                    " REGISTROS CARREGADOS EM ALUNOS.DAT"
+            END-IF.
+       END PROGRAM ALUNOSLOAD.
